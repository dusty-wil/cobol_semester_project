@@ -21,11 +21,32 @@
        SELECT registration-file
            ASSIGN TO "registerC.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT student-file-new
+           ASSIGN TO "studentC.txt.new"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT course-file-new
+           ASSIGN TO "courseC.txt.new"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT registration-file-new
+           ASSIGN TO "registerC.txt.new"
+           ORGANIZATION IS LINE SEQUENTIAL.
            
        SELECT report-file
            ASSIGN TO "report.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-      
+
+       SELECT report-file-csv
+           ASSIGN TO "report.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT audit-file
+           ASSIGN TO "auditC.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditFileStatus.
+
       *=================================================================
        
        DATA DIVISION.
@@ -59,7 +80,13 @@
            05 CourseTimeIn             PIC X(7).
            05 FILLER                   PIC X VALUE SPACES.
            05 ProfLastNameIn           PIC X(10).
-           
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseMaxSeatsIn         PIC 999.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseCreditsIn          PIC 99.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseRatePerCreditIn    PIC 9(4)V99.
+
        FD registration-file
            LABEL RECORDS ARE OMITTED.
            
@@ -67,16 +94,78 @@
            05 RegStuNumIn              PIC 99999.
            05 FILLER                   PIC X VALUE SPACES.
            05 RegCourNumIn             PIC X(6).
-       
+           05 FILLER                   PIC X VALUE SPACES.
+           05 SemesterCodeIn           PIC X(6).
+
+       FD student-file-new
+           LABEL RECORDS ARE OMITTED.
+
+       01 student-record-new.
+           05 StudentNumberOut         PIC 99999.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 StudentLastNameOut       PIC X(10).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 StudentFirstNameOut      PIC X(11).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 StudentMajorOut          PIC X(7).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 StudentGPAOut            PIC 9v99.
+
+       FD course-file-new
+           LABEL RECORDS ARE OMITTED.
+
+       01 course-record-new.
+           05 CourseNumberOut          PIC X(6).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseNameOut            PIC X(15).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseDaysOut            PIC X(3).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseTimeOut            PIC X(7).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 ProfLastNameOut          PIC X(10).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseMaxSeatsOut        PIC 999.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseCreditsOut         PIC 99.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseRatePerCreditOut   PIC 9(4)V99.
+
+       FD registration-file-new
+           LABEL RECORDS ARE OMITTED.
+
+       01 registration-record-new.
+           05 RegStuNumOut             PIC 99999.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 RegCourNumOut            PIC X(6).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 SemesterCodeOut          PIC X(6).
+
        FD report-file
            LABEL RECORDS ARE OMITTED.
-       
+
        01 report-record.
-           05 FILLER                   PIC X(80).  
-       
+           05 FILLER                   PIC X(80).
+
+       FD report-file-csv
+           LABEL RECORDS ARE OMITTED.
+
+       01 report-record-csv.
+           05 FILLER                   PIC X(100).
+
+       FD audit-file
+           LABEL RECORDS ARE OMITTED.
+
+       01 audit-record.
+           05 FILLER                   PIC X(90).
+
        WORKING-STORAGE SECTION.
        
        77 EOF                          PIC x(3).
+       77 AuditFileStatus              PIC XX.
+       77 RenameStatus                 PIC 9(9) COMP-5.
+       77 OldFileName                  PIC X(20).
+       77 NewFileName                  PIC X(20).
               
        01 input-data.
            05 MenuChoice               PIC 99.
@@ -85,17 +174,19 @@
            05 ProfChoice               PIC X(25).
            05 ModStudentChoice         PIC 9.
            05 ModCourseChoice          PIC 9.
+           05 ModRegisterChoice        PIC 9.
            05 StudentNumberChoice      PIC 9(5).
            05 CourseNumberChoice       PIC X(6).
+           05 SemesterChoice           PIC X(6).
            05 BinaryConfirmChoice      PIC 9.
            05 AttributeChoice          PIC 9.
        
        01 student-tables.
-           05 StudentNumber            PIC 99999 OCCURS 100 TIMES.
-           05 StudentLastName          PIC X(10) OCCURS 100 TIMES.
-           05 StudentFirstName         PIC X(11) OCCURS 100 TIMES.
-           05 StudentMajor             PIC X(7)  OCCURS 100 TIMES.
-           05 StudentGPA               PIC 9v99  OCCURS 100 TIMES.
+           05 StudentNumber            PIC 99999 OCCURS 500 TIMES.
+           05 StudentLastName          PIC X(10) OCCURS 500 TIMES.
+           05 StudentFirstName         PIC X(11) OCCURS 500 TIMES.
+           05 StudentMajor             PIC X(7)  OCCURS 500 TIMES.
+           05 StudentGPA               PIC 9v99  OCCURS 500 TIMES.
            
        01 new-student.
            05 FILLER                   PIC X(4) VALUE SPACES.
@@ -110,11 +201,14 @@
            05 NewStudentGPA            PIC 9v99.
            
        01 course-tables.
-           05 CourseNumber             PIC X(6)  OCCURS 100 TIMES.
-           05 CourseName               PIC X(15) OCCURS 100 TIMES.
-           05 CourseDays               PIC X(3)  OCCURS 100 TIMES.
-           05 CourseTime               PIC X(7)  OCCURS 100 TIMES.
-           05 ProfLastName             PIC X(10) OCCURS 100 TIMES.
+           05 CourseNumber             PIC X(6)  OCCURS 500 TIMES.
+           05 CourseName               PIC X(15) OCCURS 500 TIMES.
+           05 CourseDays               PIC X(3)  OCCURS 500 TIMES.
+           05 CourseTime               PIC X(7)  OCCURS 500 TIMES.
+           05 ProfLastName             PIC X(10) OCCURS 500 TIMES.
+           05 CourseMaxSeats           PIC 999   OCCURS 500 TIMES.
+           05 CourseCredits            PIC 99    OCCURS 500 TIMES.
+           05 CourseRatePerCredit      PIC 9(4)V99 OCCURS 500 TIMES.
 
        01 new-course.
            05 FILLER                   PIC X(4) VALUE SPACES.
@@ -127,17 +221,26 @@
            05 NewCourseTime            PIC X(7).
            05 FILLER                   PIC X VALUE SPACES.
            05 NewProfLastName          PIC X(10).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 NewCourseMaxSeats        PIC 999.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 NewCourseCredits         PIC 99.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 NewCourseRatePerCredit   PIC 9(4)V99.
 
        01 registration-tables.
-           05 RegStuNum                PIC 99999 OCCURS 100 TIMES.
-           05 RegCourNum               PIC X(6)  OCCURS 100 TIMES.
-       
+           05 RegStuNum                PIC 99999 OCCURS 500 TIMES.
+           05 RegCourNum               PIC X(6)  OCCURS 500 TIMES.
+           05 RegSemesterCode          PIC X(6)  OCCURS 500 TIMES.
+
        01 new-registration.
            05 FILLER                   PIC X(4) VALUE SPACES.
            05 NewRegStuNum             PIC 99999.
            05 FILLER                   PIC X VALUE SPACES.
            05 NewRegCourNum            PIC X(6).
-       
+           05 FILLER                   PIC X VALUE SPACES.
+           05 NewSemesterCode          PIC X(6).
+
        01 iterators-and-controls.
            05 StudentCount             PIC 999 VALUE 0.
            05 CourseCount              PIC 999 VALUE 0.
@@ -149,9 +252,24 @@
            05 TmpCount                 PIC 999 VALUE 0.
            05 FoundStudent             PIC 9 VALUE 0.                   .
            05 FoundCourse              PIC 9 VALUE 0.
+           05 FoundCourseLoc           PIC 999 VALUE 0.
+           05 FoundDuplicate           PIC 9 VALUE 0.
+           05 SeatsTaken               PIC 999 VALUE 0.
+           05 ScheduleConflict         PIC 9 VALUE 0.
+           05 ExistingCourseLoc        PIC 999 VALUE 0.
+           05 DayOverlap               PIC 9 VALUE 0.
+           05 DayPos1                  PIC 999 VALUE 0.
+           05 DayPos2                  PIC 999 VALUE 0.
+           05 DaysValid                PIC 9 VALUE 0.
+           05 TimeValid                PIC 9 VALUE 0.
+           05 TimeHour                 PIC 99 VALUE 0.
+           05 TimeMinute               PIC 99 VALUE 0.
            05 TotalGPA                 PIC 999v999 VALUE 0.
            05 TotalInMajor             PIC 999 VALUE 0.
            05 AvgGPA                   PIC 9v99 VALUE 0.
+           05 TotalCredits              PIC 999 VALUE 0.
+           05 TuitionLineAmt            PIC 9(6)V99 VALUE 0.
+           05 TotalTuition              PIC 9(6)V99 VALUE 0.
 
 
        01 student-record-heading.
@@ -186,7 +304,13 @@
            05 FILLER                   PIC X(4)  VALUE "TIME".
            05 FILLER                   PIC X(4)  VALUE SPACES.
            05 FILLER                   PIC X(6)  VALUE "PROFLN".
-       
+           05 FILLER                   PIC X(1)  VALUE SPACES.
+           05 FILLER                   PIC X(5)  VALUE "SEATS".
+           05 FILLER                   PIC X(1)  VALUE SPACES.
+           05 FILLER                   PIC X(3)  VALUE "CRD".
+           05 FILLER                   PIC X(1)  VALUE SPACES.
+           05 FILLER                   PIC X(4)  VALUE "RATE".
+
        01 course-record-disp.
            05 CourseNumberDisp         PIC X(6).
            05 FILLER                   PIC X VALUE SPACES.
@@ -197,16 +321,26 @@
            05 CourseTimeDisp           PIC X(7).
            05 FILLER                   PIC X VALUE SPACES.
            05 ProfLastNameDisp         PIC X(10).
-       
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseMaxSeatsDisp       PIC 999.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseCreditsDisp        PIC 99.
+           05 FILLER                   PIC X VALUE SPACES.
+           05 CourseRatePerCreditDisp  PIC 9(4).99.
+
        01 registration-record-heading.
            05 FILLER                   PIC X(5) VALUE "STUID".
            05 FILLER                   PIC X VALUE SPACES.
            05 FILLER                   PIC X(6) VALUE "COURID".
-       
+           05 FILLER                   PIC X VALUE SPACES.
+           05 FILLER                   PIC X(8) VALUE "SEMESTER".
+
        01 registration-record-disp.
            05 RegStuNumDisp            PIC 99999.
            05 FILLER                   PIC X(1) VALUE SPACES.
            05 RegCourNumDisp           PIC X(6).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 RegSemesterCodeDisp      PIC X(8).
 
        01 report-header.
            05 FILLER                   PIC X(9) VALUE "---------".
@@ -224,6 +358,30 @@
            05 FILLER                   PIC X(9) VALUE "Avg GPA: ".
            05 AvgGPADisp               PIC 9.99.
 
+       01 report-tuition-disp.
+           05 FILLER                   PIC X(8) VALUE "Credits:".
+           05 TotalCreditsDisp         PIC 999.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(8) VALUE "Tuition:".
+           05 TotalTuitionDisp         PIC 9(6).99.
+
+       01 student-csv-line             PIC X(100).
+       01 course-csv-line              PIC X(100).
+       01 registration-csv-line        PIC X(100).
+
+       01 audit-data.
+           05 AuditAction              PIC X(6).
+           05 AuditDetail              PIC X(60).
+
+       01 audit-line-disp.
+           05 AuditDateDisp            PIC 9(6).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 AuditTimeDisp            PIC 9(8).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 AuditActionDisp          PIC X(6).
+           05 FILLER                   PIC X VALUE SPACES.
+           05 AuditDetailDisp          PIC X(60).
+
       *=================================================================
        
        PROCEDURE DIVISION.
@@ -232,9 +390,15 @@
            
            PERFORM Read_student.
            PERFORM Read_course.
-           PERFORM Read_register. 
+           PERFORM Read_register.
            OPEN OUTPUT report-file.
-           
+           OPEN OUTPUT report-file-csv.
+
+           OPEN EXTEND audit-file.
+           IF AuditFileStatus IS EQUAL "35"
+               OPEN OUTPUT audit-file
+           END-IF.
+
            PERFORM Menu UNTIL MenuChoice IS EQUAL 5.
 
            
@@ -302,8 +466,15 @@
       *
        Process_student.
 
+           IF StudentCount IS EQUAL 500
+               DISPLAY " "
+               DISPLAY "Student file exceeds table capacity of 500."
+               DISPLAY "Raise the student-tables OCCURS size."
+               STOP RUN
+           END-IF.
+
            ADD StudentCount 1 GIVING StudentCount.
-           
+
            MOVE StudentNumberIn    TO StudentNumber(StudentCount).
            MOVE StudentLastNameIn  TO StudentLastName(StudentCount).
            MOVE StudentFirstNameIn TO StudentFirstName(StudentCount).
@@ -340,15 +511,49 @@
       * Pull course data into tables
       *
        Process_course.
-       
+
+           IF CourseCount IS EQUAL 500
+               DISPLAY " "
+               DISPLAY "Course file exceeds table capacity of 500."
+               DISPLAY "Raise the course-tables OCCURS size."
+               STOP RUN
+           END-IF.
+
            ADD CourseCount 1 GIVING CourseCount.
-       
+
            MOVE CourseNumberIn TO CourseNumber(CourseCount).
            MOVE CourseNameIn   TO CourseName(CourseCount).
            MOVE CourseDaysIn   TO CourseDays(CourseCount).
            MOVE CourseTimeIn   TO CourseTime(CourseCount).
            MOVE ProfLastNameIn TO ProfLastName(CourseCount).
-           
+
+      * CourseMaxSeatsIn/CourseCreditsIn/CourseRatePerCreditIn were
+      * added after courseC.txt was already in production use, so a
+      * line written before that change reads back short and pads
+      * these trailing fields with spaces instead of digits. Default
+      * each one rather than moving non-numeric spaces into a numeric
+      * table field. A seat count of zero would wrongly show every
+      * legacy course as full, so that one defaults to the table's
+      * max capacity (effectively unlimited) instead of zero.
+           IF CourseMaxSeatsIn IS NOT NUMERIC
+               MOVE 999 TO CourseMaxSeats(CourseCount)
+           ELSE
+               MOVE CourseMaxSeatsIn TO CourseMaxSeats(CourseCount)
+           END-IF.
+
+           IF CourseCreditsIn IS NOT NUMERIC
+               MOVE 0 TO CourseCredits(CourseCount)
+           ELSE
+               MOVE CourseCreditsIn TO CourseCredits(CourseCount)
+           END-IF.
+
+           IF CourseRatePerCreditIn IS NOT NUMERIC
+               MOVE 0 TO CourseRatePerCredit(CourseCount)
+           ELSE
+               MOVE CourseRatePerCreditIn
+                   TO CourseRatePerCredit(CourseCount)
+           END-IF.
+
            READ course-file
                AT END MOVE "yes" TO EOF.
       
@@ -379,12 +584,31 @@
       * Pull registration data into tables
       *
        Process_register.
-       
+
+           IF RegCount IS EQUAL 500
+               DISPLAY " "
+               DISPLAY "Registration file exceeds capacity of 500."
+               DISPLAY "Raise the registration-tables OCCURS size."
+               STOP RUN
+           END-IF.
+
            ADD RegCount 1 GIVING RegCount.
-       
-           MOVE RegStuNumIn  TO RegStuNum(RegCount).
-           MOVE RegCourNumIn TO RegCourNum(RegCount).
-       
+
+           MOVE RegStuNumIn    TO RegStuNum(RegCount).
+           MOVE RegCourNumIn   TO RegCourNum(RegCount).
+
+      * SemesterCodeIn is blank on any registerC.txt line written
+      * before semester codes existed. Leaving it blank would make
+      * that registration invisible to every semester filter below
+      * (no normal semester code is blank), so legacy rows are
+      * tagged with a visible sentinel instead. The "ALL" wildcard
+      * accepted by the report semester prompts still picks them up.
+           IF SemesterCodeIn IS EQUAL SPACES
+               MOVE "LEGACY" TO RegSemesterCode(RegCount)
+           ELSE
+               MOVE SemesterCodeIn TO RegSemesterCode(RegCount)
+           END-IF.
+
            READ registration-file
                AT END MOVE "yes" TO EOF.
 
@@ -446,7 +670,14 @@
            
            DISPLAY "    Student GPA: "        WITH NO ADVANCING.
            ACCEPT NewStudentGPA.
-           
+
+           IF NewStudentGPA > 4.00
+               DISPLAY " "
+               DISPLAY "Invalid GPA. Must be between 0.00 and 4.00."
+               PERFORM Add_student
+               EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "    -----------".
            DISPLAY "    Is this data correct?".
            DISPLAY new-student.
@@ -478,7 +709,15 @@
            MOVE NewStudentFirstName TO StudentFirstName(StudentCount).  
            MOVE NewStudentMajor     TO StudentMajor(StudentCount).
            MOVE NewStudentGPA       TO StudentGPA(StudentCount).
-           
+
+           MOVE "ADD   " TO AuditAction.
+           STRING "Student " DELIMITED BY SIZE
+               NewStudentNumber     DELIMITED BY SIZE
+               " "                  DELIMITED BY SIZE
+               NewStudentLastName   DELIMITED BY SIZE
+               INTO AuditDetail.
+           PERFORM Write_audit_entry.
+
            DISPLAY " ".
            DISPLAY "Student added.".
        
@@ -532,20 +771,28 @@
            ACCEPT BinaryConfirmChoice.
                
            IF BinaryConfirmChoice IS EQUAL 1
+               MOVE "DELETE" TO AuditAction
+               STRING "Student " DELIMITED BY SIZE
+                   StudentNumber(Loc)   DELIMITED BY SIZE
+                   " "                  DELIMITED BY SIZE
+                   StudentLastName(Loc) DELIMITED BY SIZE
+                   INTO AuditDetail
+               PERFORM Write_audit_entry
+
                SUBTRACT 1 FROM StudentCount GIVING TmpCount
-               
+
                PERFORM VARYING I FROM Loc BY 1 UNTIL I > TmpCount
                    ADD 1 I GIVING J
-                   
+
                    MOVE StudentNumber(J)    TO StudentNumber(I)
-                   MOVE StudentLastName(J)  TO StudentLastName(I)      
-                   MOVE StudentFirstName(J) TO StudentFirstName(I)     
+                   MOVE StudentLastName(J)  TO StudentLastName(I)
+                   MOVE StudentFirstName(J) TO StudentFirstName(I)
                    MOVE StudentMajor(J)     TO StudentMajor(I)
                    MOVE StudentGPA(J)       TO StudentGPA(I)
                END-PERFORM
-               
+
                SUBTRACT 1 FROM StudentCount
-               
+
                DISPLAY " "
                DISPLAY "Student deleted."
            END-IF.
@@ -626,9 +873,29 @@
            ELSE IF AttributeChoice IS EQUAL 5
                DISPLAY "    Enter new GPA: "
                    WITH NO ADVANCING
-               ACCEPT  StudentGPA(I)
+               ACCEPT NewStudentGPA
+               IF NewStudentGPA > 4.00
+                   DISPLAY " "
+                   DISPLAY "Invalid GPA. Must be between 0.00 and 4.00."
+                   PERFORM Edit_student_at_i
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE NewStudentGPA TO StudentGPA(I)
+           ELSE
+               DISPLAY " "
+               DISPLAY "Invalid selection."
+               PERFORM Edit_student_at_i
+               EXIT PARAGRAPH
            END-IF.
-       
+
+           MOVE "EDIT  " TO AuditAction.
+           STRING "Student " DELIMITED BY SIZE
+               StudentNumber(I)     DELIMITED BY SIZE
+               " attribute "        DELIMITED BY SIZE
+               AttributeChoice      DELIMITED BY SIZE
+               INTO AuditDetail.
+           PERFORM Write_audit_entry.
+
 
       ****************************************
       * Display modify course menu
@@ -681,13 +948,41 @@
            
            DISPLAY "    Course days (MTWRF): "       WITH NO ADVANCING.
            ACCEPT NewCourseDays.
-           
+
+           PERFORM Validate_course_days.
+
+           IF DaysValid = 0
+               DISPLAY " "
+               DISPLAY "Invalid course days. Use only M/T/W/R/F."
+               PERFORM Add_course
+               EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "    Course time (HH:MMAM/PM): "  WITH NO ADVANCING.
            ACCEPT NewCourseTime.
-           
+
+           PERFORM Validate_course_time.
+
+           IF TimeValid = 0
+               DISPLAY " "
+               DISPLAY "Invalid course time. Use HH:MMAM/PM, "
+                   "01-12 hour, 00-59 minute."
+               PERFORM Add_course
+               EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "    Prof Last Name: "            WITH NO ADVANCING.
            ACCEPT NewProfLastName.
-           
+
+           DISPLAY "    Max seats: "                 WITH NO ADVANCING.
+           ACCEPT NewCourseMaxSeats.
+
+           DISPLAY "    Credit hours: "               WITH NO ADVANCING.
+           ACCEPT NewCourseCredits.
+
+           DISPLAY "    Rate per credit hour: "    WITH NO ADVANCING.
+           ACCEPT NewCourseRatePerCredit.
+
            DISPLAY "    -----------".
            DISPLAY "    Is this data correct?".
            DISPLAY new-course.
@@ -702,14 +997,66 @@
            
            IF BinaryConfirmChoice IS EQUAL 1
                PERFORM Save_new_course
-           ELSE 
+           ELSE
                PERFORM Add_course
            END-IF.
-      
-      
+
+
+      ****************************************
+      * Check NewCourseDays is only M/T/W/R/F or space
+      *
+       Validate_course_days.
+
+           MOVE 1 TO DaysValid.
+           PERFORM VARYING DayPos1 FROM 1 BY 1 UNTIL DayPos1 > 3
+               IF NewCourseDays(DayPos1:1) NOT EQUAL SPACE
+               AND NewCourseDays(DayPos1:1) NOT EQUAL "M"
+               AND NewCourseDays(DayPos1:1) NOT EQUAL "T"
+               AND NewCourseDays(DayPos1:1) NOT EQUAL "W"
+               AND NewCourseDays(DayPos1:1) NOT EQUAL "R"
+               AND NewCourseDays(DayPos1:1) NOT EQUAL "F"
+                   MOVE 0 TO DaysValid
+               END-IF
+           END-PERFORM.
+
+
+      ****************************************
+      * Check NewCourseTime matches HH:MMAM/PM,
+      * hour 01-12 and minute 00-59
+      *
+       Validate_course_time.
+
+           MOVE 1 TO TimeValid.
+
+           IF NewCourseTime(1:2) IS NOT NUMERIC
+               MOVE 0 TO TimeValid
+           END-IF.
+           IF NewCourseTime(3:1) NOT EQUAL ":"
+               MOVE 0 TO TimeValid
+           END-IF.
+           IF NewCourseTime(4:2) IS NOT NUMERIC
+               MOVE 0 TO TimeValid
+           END-IF.
+           IF NewCourseTime(6:2) NOT EQUAL "AM"
+           AND NewCourseTime(6:2) NOT EQUAL "PM"
+               MOVE 0 TO TimeValid
+           END-IF.
+
+           IF TimeValid = 1
+               MOVE NewCourseTime(1:2) TO TimeHour
+               MOVE NewCourseTime(4:2) TO TimeMinute
+               IF TimeHour < 1 OR TimeHour > 12
+                   MOVE 0 TO TimeValid
+               END-IF
+               IF TimeMinute > 59
+                   MOVE 0 TO TimeValid
+               END-IF
+           END-IF.
+
+
       ****************************************
       * Save course data to table in memory
-      * 
+      *
        Save_new_course.
            
            ADD CourseCount 1 GIVING CourseCount.
@@ -719,7 +1066,19 @@
            MOVE NewCourseDays TO CourseDays(CourseCount).
            MOVE NewCourseTime TO CourseTime(CourseCount).
            MOVE NewProfLastName TO ProfLastName(CourseCount).
-           
+           MOVE NewCourseMaxSeats TO CourseMaxSeats(CourseCount).
+           MOVE NewCourseCredits TO CourseCredits(CourseCount).
+           MOVE NewCourseRatePerCredit
+               TO CourseRatePerCredit(CourseCount).
+
+           MOVE "ADD   " TO AuditAction.
+           STRING "Course " DELIMITED BY SIZE
+               NewCourseNumber      DELIMITED BY SIZE
+               " "                  DELIMITED BY SIZE
+               NewCourseName        DELIMITED BY SIZE
+               INTO AuditDetail.
+           PERFORM Write_audit_entry.
+
            DISPLAY " ".
            DISPLAY "Course added.".
        
@@ -772,20 +1131,31 @@
            ACCEPT BinaryConfirmChoice.
                
            IF BinaryConfirmChoice IS EQUAL 1
+               MOVE "DELETE" TO AuditAction
+               STRING "Course " DELIMITED BY SIZE
+                   CourseNumber(Loc) DELIMITED BY SIZE
+                   " "               DELIMITED BY SIZE
+                   CourseName(Loc)   DELIMITED BY SIZE
+                   INTO AuditDetail
+               PERFORM Write_audit_entry
+
                SUBTRACT 1 FROM CourseCount GIVING TmpCount
-               
+
                PERFORM VARYING I FROM Loc BY 1 UNTIL I > TmpCount
                    ADD 1 I GIVING J
-                   
+
                    MOVE CourseNumber(J) TO CourseNumber(I)
                    MOVE CourseName(J) TO CourseName(I)
                    MOVE CourseDays(J) TO CourseDays(I)
                    MOVE CourseTime(J) TO CourseTime(I)
                    MOVE ProfLastName(J) TO ProfLastName(I)
+                   MOVE CourseMaxSeats(J) TO CourseMaxSeats(I)
+                   MOVE CourseCredits(J) TO CourseCredits(I)
+                   MOVE CourseRatePerCredit(J) TO CourseRatePerCredit(I)
                END-PERFORM
-               
+
                SUBTRACT 1 FROM CourseCount
-               
+
                DISPLAY " "
                DISPLAY "Course deleted."
            END-IF.
@@ -841,12 +1211,15 @@
            DISPLAY "3.  Course Days"
            DISPLAY "4.  Course Time"
            DISPLAY "5.  Prof Last Name"
+           DISPLAY "6.  Max Seats"
+           DISPLAY "7.  Credit Hours"
+           DISPLAY "8.  Rate Per Credit Hour"
            DISPLAY " "
            DISPLAY "    Please make your selection: "
                WITH NO ADVANCING
-               
+
            ACCEPT AttributeChoice.
-               
+
            IF AttributeChoice IS EQUAL 1
                DISPLAY "    Enter new course number: "
                    WITH NO ADVANCING
@@ -858,17 +1231,59 @@
            ELSE IF AttributeChoice IS EQUAL 3
                DISPLAY "    Enter new course days: "
                    WITH NO ADVANCING
-               ACCEPT CourseDays(I)
+               ACCEPT NewCourseDays
+               PERFORM Validate_course_days
+               IF DaysValid = 0
+                   DISPLAY " "
+                   DISPLAY "Invalid course days. Use only M/T/W/R/F."
+                   PERFORM Edit_course_at_i
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE NewCourseDays TO CourseDays(I)
            ELSE IF AttributeChoice IS EQUAL 4
                DISPLAY "    Enter course time: "
                    WITH NO ADVANCING
-               ACCEPT CourseTime(I)
+               ACCEPT NewCourseTime
+               PERFORM Validate_course_time
+               IF TimeValid = 0
+                   DISPLAY " "
+                   DISPLAY "Invalid course time. Use HH:MMAM/PM, "
+                       "01-12 hour, 00-59 minute."
+                   PERFORM Edit_course_at_i
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE NewCourseTime TO CourseTime(I)
            ELSE IF AttributeChoice IS EQUAL 5
                DISPLAY "    Enter new prof last name: "
                    WITH NO ADVANCING
                ACCEPT  ProfLastName(I)
+           ELSE IF AttributeChoice IS EQUAL 6
+               DISPLAY "    Enter new max seats: "
+                   WITH NO ADVANCING
+               ACCEPT  CourseMaxSeats(I)
+           ELSE IF AttributeChoice IS EQUAL 7
+               DISPLAY "    Enter new credit hours: "
+                   WITH NO ADVANCING
+               ACCEPT  CourseCredits(I)
+           ELSE IF AttributeChoice IS EQUAL 8
+               DISPLAY "    Enter new rate per credit hour: "
+                   WITH NO ADVANCING
+               ACCEPT  CourseRatePerCredit(I)
+           ELSE
+               DISPLAY " "
+               DISPLAY "Invalid selection."
+               PERFORM Edit_course_at_i
+               EXIT PARAGRAPH
            END-IF.
-        
+
+           MOVE "EDIT  " TO AuditAction.
+           STRING "Course " DELIMITED BY SIZE
+               CourseNumber(I)      DELIMITED BY SIZE
+               " attribute "        DELIMITED BY SIZE
+               AttributeChoice      DELIMITED BY SIZE
+               INTO AuditDetail.
+           PERFORM Write_audit_entry.
+
 
 
 
@@ -878,20 +1293,54 @@
 
 
       *****************************************
-      * Display add registration menu 
+      * Display modify register menu
       *
        Modify_register.
-           
+
+           DISPLAY " ".
+           DISPLAY "    Modify Registration".
+           DISPLAY "    --------------".
+           DISPLAY "1.  Add Registration".
+           DISPLAY "2.  Drop Registration".
+           DISPLAY "3.  Cancel".
+           DISPLAY " ".
+           DISPLAY "    Please make your selection: "
+               WITH NO ADVANCING.
+
+           ACCEPT ModRegisterChoice.
+           PERFORM Process_mod_register_selection.
+
+
+      ****************************************
+      * Take action depending on mod register menu choice
+      *
+       Process_mod_register_selection.
+
+           IF ModRegisterChoice IS EQUAL 1
+               PERFORM Add_register
+           ELSE IF ModRegisterChoice IS EQUAL 2
+               PERFORM Del_register
+           END-IF.
+
+
+      *****************************************
+      * Display add registration menu
+      *
+       Add_register.
+
            DISPLAY " ".
            DISPLAY "    Add Registration Info".
            DISPLAY "    --------------".
 
            DISPLAY "    Student number: " WITH NO ADVANCING.
            ACCEPT NewRegStuNum.
-           
+
            DISPLAY "    Course number: "  WITH NO ADVANCING.
            ACCEPT NewRegCourNum.
-           
+
+           DISPLAY "    Semester code: "  WITH NO ADVANCING.
+           ACCEPT NewSemesterCode.
+
            DISPLAY "    -----------".
            DISPLAY "    Is this data correct?".
            DISPLAY new-registration.
@@ -901,16 +1350,105 @@
            DISPLAY " ".
            DISPLAY "    Please make your selection: "
                WITH NO ADVANCING.
-               
+
            ACCEPT BinaryConfirmChoice.
-           
+
            IF BinaryConfirmChoice IS EQUAL 1
                PERFORM Save_new_register
-           ELSE 
-               PERFORM Modify_register
+           ELSE
+               PERFORM Add_register
            END-IF.
-       
-       
+
+
+      *****************************************
+      * Find student+course pair to drop in memory table
+      *
+       Del_register.
+
+           DISPLAY " ".
+           DISPLAY "    Drop Registration".
+           DISPLAY "    -----------".
+
+           DISPLAY "    Enter student number: "
+               WITH NO ADVANCING.
+
+           ACCEPT StudentNumberChoice.
+
+           DISPLAY "    Enter course number: "
+               WITH NO ADVANCING.
+
+           ACCEPT CourseNumberChoice.
+
+           DISPLAY "    Enter semester code: "
+               WITH NO ADVANCING.
+
+           ACCEPT SemesterChoice.
+
+           MOVE 0 TO Loc.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > RegCount
+               IF RegStuNum(I) IS EQUAL StudentNumberChoice
+               AND RegCourNum(I) IS EQUAL CourseNumberChoice
+               AND RegSemesterCode(I) IS EQUAL SemesterChoice
+                   MOVE I TO Loc
+               END-IF
+           END-PERFORM.
+
+           IF Loc > 0
+               PERFORM Delete_register_at_loc
+           ELSE
+               DISPLAY " "
+               DISPLAY "Registration not found."
+           END-IF.
+
+
+      *****************************************
+      * Delete a registration from table in memory
+      *
+       Delete_register_at_loc.
+
+           DISPLAY "    Drop Registration ",
+               RegStuNum(Loc), ": ",
+               RegCourNum(Loc), " ",
+               RegSemesterCode(Loc)
+           DISPLAY "    -----------"
+           DISPLAY "1.  Yes"
+           DISPLAY "2.  No"
+           DISPLAY " "
+           DISPLAY "    Please make your selection: "
+               WITH NO ADVANCING
+
+           ACCEPT BinaryConfirmChoice.
+
+           IF BinaryConfirmChoice IS EQUAL 1
+               MOVE "DELETE" TO AuditAction
+               STRING "Registration " DELIMITED BY SIZE
+                   RegStuNum(Loc)       DELIMITED BY SIZE
+                   " "                  DELIMITED BY SIZE
+                   RegCourNum(Loc)      DELIMITED BY SIZE
+                   " "                  DELIMITED BY SIZE
+                   RegSemesterCode(Loc) DELIMITED BY SIZE
+                   INTO AuditDetail
+               PERFORM Write_audit_entry
+
+               SUBTRACT 1 FROM RegCount GIVING TmpCount
+
+               PERFORM VARYING I FROM Loc BY 1 UNTIL I > TmpCount
+                   ADD 1 I GIVING J
+
+                   MOVE RegStuNum(J)       TO RegStuNum(I)
+                   MOVE RegCourNum(J)      TO RegCourNum(I)
+                   MOVE RegSemesterCode(J) TO RegSemesterCode(I)
+               END-PERFORM
+
+               SUBTRACT 1 FROM RegCount
+
+               DISPLAY " "
+               DISPLAY "Registration dropped."
+           END-IF.
+
+
+
       *****************************************
       * Save course data in table memory
       *
@@ -928,32 +1466,149 @@
            IF FoundStudent < 1
                DISPLAY " "
                DISPLAY "Invalid student number. Please try again."
-               PERFORM Modify_register
+               PERFORM Add_register
                EXIT PARAGRAPH
            END-IF.
            
+           MOVE 0 TO FoundCourseLoc.
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CourseCount
                IF CourseNumber(I) IS EQUAL NewRegCourNum
                    MOVE 1 TO FoundCourse
+                   MOVE I TO FoundCourseLoc
                END-IF
            END-PERFORM.
-           
+
            IF FoundCourse < 1
                DISPLAY " "
                DISPLAY "Invalid course number. Please try again."
-               PERFORM Modify_register
+               PERFORM Add_register
                EXIT PARAGRAPH
            END-IF.
-           
+
+           MOVE 0 TO FoundDuplicate.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > RegCount
+               IF RegStuNum(J) IS EQUAL NewRegStuNum
+               AND RegCourNum(J) IS EQUAL NewRegCourNum
+               AND RegSemesterCode(J) IS EQUAL NewSemesterCode
+                   MOVE 1 TO FoundDuplicate
+               END-IF
+           END-PERFORM.
+
+           IF FoundDuplicate > 0
+               DISPLAY " "
+               DISPLAY "Student is already registered for this course."
+               PERFORM Add_register
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM Check_schedule_conflict.
+
+           IF ScheduleConflict > 0
+               DISPLAY " "
+               DISPLAY "Schedule conflict. Please try again."
+               PERFORM Add_register
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO SeatsTaken.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > RegCount
+               IF RegCourNum(J) IS EQUAL NewRegCourNum
+               AND RegSemesterCode(J) IS EQUAL NewSemesterCode
+                   ADD 1 TO SeatsTaken GIVING SeatsTaken
+               END-IF
+           END-PERFORM.
+
+           IF SeatsTaken NOT < CourseMaxSeats(FoundCourseLoc)
+               DISPLAY " "
+               DISPLAY "Course is full. Please try again."
+               PERFORM Add_register
+               EXIT PARAGRAPH
+           END-IF.
+
            ADD RegCount 1 GIVING RegCount.
-       
-           MOVE NewRegStuNum  TO RegStuNum(RegCount).
-           MOVE NewRegCourNum TO RegCourNum(RegCount).
+
+           MOVE NewRegStuNum    TO RegStuNum(RegCount).
+           MOVE NewRegCourNum   TO RegCourNum(RegCount).
+           MOVE NewSemesterCode TO RegSemesterCode(RegCount).
+
+           MOVE "ADD   " TO AuditAction.
+           STRING "Registration " DELIMITED BY SIZE
+               NewRegStuNum    DELIMITED BY SIZE
+               " "             DELIMITED BY SIZE
+               NewRegCourNum   DELIMITED BY SIZE
+               " "             DELIMITED BY SIZE
+               NewSemesterCode DELIMITED BY SIZE
+               INTO AuditDetail.
+           PERFORM Write_audit_entry.
 
            DISPLAY " ".
            DISPLAY "Registration info added.".
 
 
+      *****************************************
+      * Compare new course's days/time against every course the
+      * student is currently registered for. Sets ScheduleConflict
+      * to 1 if any registered course overlaps.
+      *
+       Check_schedule_conflict.
+
+           MOVE 0 TO ScheduleConflict.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > RegCount
+               IF RegStuNum(J) IS EQUAL NewRegStuNum
+               AND RegSemesterCode(J) IS EQUAL NewSemesterCode
+                   MOVE 0 TO ExistingCourseLoc
+                   PERFORM VARYING K FROM 1 BY 1 UNTIL K > CourseCount
+                       IF CourseNumber(K) IS EQUAL RegCourNum(J)
+                           MOVE K TO ExistingCourseLoc
+                       END-IF
+                   END-PERFORM
+                   IF ExistingCourseLoc > 0
+                       IF CourseTime(ExistingCourseLoc)
+                           IS EQUAL CourseTime(FoundCourseLoc)
+                           MOVE 0 TO DayOverlap
+                           PERFORM VARYING DayPos1 FROM 1 BY 1
+                               UNTIL DayPos1 > 3
+                               IF CourseDays(ExistingCourseLoc)
+                                   (DayPos1:1) NOT EQUAL SPACE
+                                   PERFORM VARYING DayPos2 FROM 1 BY 1
+                                       UNTIL DayPos2 > 3
+                                       IF CourseDays(FoundCourseLoc)
+                                           (DayPos2:1) IS EQUAL
+                                           CourseDays(ExistingCourseLoc)
+                                           (DayPos1:1)
+                                           MOVE 1 TO DayOverlap
+                                       END-IF
+                                   END-PERFORM
+                               END-IF
+                           END-PERFORM
+                           IF DayOverlap > 0
+                               MOVE 1 TO ScheduleConflict
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+
+      *****************************************
+      * Append one line to the audit log, tagged with the current
+      * date/time. AuditAction and AuditDetail are set by the caller
+      * before this is performed.
+      *
+       Write_audit_entry.
+
+           ACCEPT AuditDateDisp FROM DATE.
+           ACCEPT AuditTimeDisp FROM TIME.
+           MOVE AuditAction TO AuditActionDisp.
+           MOVE AuditDetail TO AuditDetailDisp.
+
+           WRITE audit-record FROM audit-line-disp.
+
+
       *****************************************
       * Display reporting menu, accept user input
       *
@@ -972,7 +1627,8 @@
            DISPLAY "8.  Course Roster For One Course".
            DISPLAY "9.  Course Roster For All Courses".
            DISPLAY "10. Avg. GPA For Major".
-           DISPLAY "11. Exit Report Menu".
+           DISPLAY "11. Tuition Estimate For One Student".
+           DISPLAY "12. Exit Report Menu".
            
            DISPLAY " ".
            DISPLAY "     Please make your selection: "
@@ -998,6 +1654,7 @@
            ELSE IF ReportMenuChoice = 8  PERFORM Course_roster
            ELSE IF ReportMenuChoice = 9  PERFORM Multi_course_roster
            ELSE IF ReportMenuChoice = 10 PERFORM Report_10
+           ELSE IF ReportMenuChoice = 11 PERFORM Report_tuition
            END-IF.
 
 
@@ -1006,7 +1663,7 @@
       *
        Report_section.
 
-           PERFORM Report_menu UNTIL ReportMenuChoice IS EQUAL 11.
+           PERFORM Report_menu UNTIL ReportMenuChoice IS EQUAL 12.
            MOVE 0 TO ReportMenuChoice.
        
        
@@ -1022,12 +1679,15 @@
            
            DISPLAY student-record-heading.
            WRITE report-record FROM student-record-heading.
-           
+
+           WRITE report-record-csv FROM "ID,LNAME,FNAME,MAJOR,GPA".
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > StudentCount
                PERFORM Display_student_table_line
+               PERFORM Write_student_csv_line
            END-PERFORM.
-          
-          
+
+
       *****************************************
       * Display a record from the student table indexed by I
       * Write to report file
@@ -1039,11 +1699,35 @@
            MOVE StudentFirstName(I) TO StudentFirstNameDisp.
            MOVE StudentMajor(I)     TO StudentMajorDisp.
            MOVE StudentGPA(I)       TO StudentGPADisp.
-           
+
            DISPLAY student-record-disp.
            WRITE report-record FROM student-record-disp.
-      
-      
+
+
+      *****************************************
+      * Write a record from the student table indexed by I
+      * to the CSV report file. Called only from the master
+      * list report, not from Display_student_table_line, so
+      * report.csv stays a clean export of that one report
+      * instead of picking up rows from every other screen
+      * that happens to reuse Display_student_table_line.
+      *
+       Write_student_csv_line.
+
+           MOVE SPACES TO student-csv-line.
+           STRING StudentNumberDisp    DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               StudentLastNameDisp     DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               StudentFirstNameDisp    DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               StudentMajorDisp        DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               StudentGPADisp          DELIMITED BY SIZE
+               INTO student-csv-line.
+           WRITE report-record-csv FROM student-csv-line.
+
+
       *****************************************
       * Display the entire list of courses
       * Write to report file
@@ -1056,28 +1740,65 @@
            
            DISPLAY course-record-heading.
            WRITE report-record FROM course-record-heading.
-           
+
+           WRITE report-record-csv FROM
+               "ID,NAME,DAY,TIME,PROFLN,SEATS,CRD,RATE".
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CourseCount
                PERFORM Display_course_table_line
+               PERFORM Write_course_csv_line
            END-PERFORM.
-       
-       
+
+
       *****************************************
       * Display a record from the course table indexed by I
       * Write to report file
       *
        Display_course_table_line.
-       
+
            MOVE CourseNumber(I) TO CourseNumberDisp.
            MOVE CourseName(I)   TO CourseNameDisp.
            MOVE CourseDays(I)   TO CourseDaysDisp.
            MOVE CourseTime(I)   TO CourseTimeDisp.
            MOVE ProfLastName(I) TO ProfLastNameDisp.
-       
+           MOVE CourseMaxSeats(I) TO CourseMaxSeatsDisp.
+           MOVE CourseCredits(I)  TO CourseCreditsDisp.
+           MOVE CourseRatePerCredit(I) TO CourseRatePerCreditDisp.
+
            DISPLAY course-record-disp.
            WRITE report-record FROM course-record-disp.
-       
-       
+
+
+      *****************************************
+      * Write a record from the course table indexed by I
+      * to the CSV report file. Called only from the master
+      * list report, not from Display_course_table_line, so
+      * report.csv stays a clean export of that one report
+      * instead of picking up rows from every other screen
+      * that happens to reuse Display_course_table_line.
+      *
+       Write_course_csv_line.
+
+           MOVE SPACES TO course-csv-line.
+           STRING CourseNumberDisp        DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               CourseNameDisp             DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               CourseDaysDisp             DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               CourseTimeDisp             DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               ProfLastNameDisp           DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               CourseMaxSeatsDisp         DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               CourseCreditsDisp          DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               CourseRatePerCreditDisp    DELIMITED BY SIZE
+               INTO course-csv-line.
+           WRITE report-record-csv FROM course-csv-line.
+
+
       *****************************************
       * Display the entire list of registrations
       * Write to report file
@@ -1087,12 +1808,24 @@
            MOVE "Reg Master List" TO ReportSectionTitle.
            DISPLAY report-header.
            WRITE report-record FROM report-header.
-           
+
+           DISPLAY "Please enter a semester code (ALL for every term): "
+               WITH NO ADVANCING.
+           ACCEPT SemesterChoice.
+
+           MOVE SemesterChoice TO ReportSearchTerm.
+           WRITE report-record FROM report-searchterms.
+
            DISPLAY registration-record-heading.
            WRITE report-record FROM registration-record-heading.
-           
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > RegCount 
-               PERFORM Display_register_table_line
+
+           WRITE report-record-csv FROM "STUID,COURID,SEMESTER".
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > RegCount
+               IF SemesterChoice IS EQUAL "ALL"
+               OR RegSemesterCode(I) IS EQUAL SemesterChoice
+                   PERFORM Display_register_table_line
+               END-IF
            END-PERFORM.
        
        
@@ -1102,12 +1835,22 @@
       *
        Display_register_table_line. 
 
-           MOVE RegStuNum(I)  TO RegStuNumDisp.
-           MOVE RegCourNum(I) TO RegCourNumDisp.
-           
+           MOVE RegStuNum(I)       TO RegStuNumDisp.
+           MOVE RegCourNum(I)      TO RegCourNumDisp.
+           MOVE RegSemesterCode(I) TO RegSemesterCodeDisp.
+
            DISPLAY registration-record-disp.
            WRITE report-record FROM registration-record-disp.
 
+           MOVE SPACES TO registration-csv-line.
+           STRING RegStuNumDisp        DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               RegCourNumDisp          DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               RegSemesterCodeDisp     DELIMITED BY SIZE
+               INTO registration-csv-line.
+           WRITE report-record-csv FROM registration-csv-line.
+
 
       *****************************************
       * Accept a major to search student table for
@@ -1198,12 +1941,16 @@
 
            DISPLAY "Please enter a student number: " WITH NO ADVANCING.
            ACCEPT StudentNumberChoice.
-           
+
+           DISPLAY "Please enter a semester code (ALL for every term): "
+               WITH NO ADVANCING.
+           ACCEPT SemesterChoice.
+
            MOVE StudentNumberChoice TO ReportSearchTerm.
            WRITE report-record FROM report-searchterms.
-           
+
            MOVE 0 TO FoundStudent.
-           
+
            DISPLAY "Student:".
            WRITE report-record FROM "Student:".
            DISPLAY student-record-heading
@@ -1240,7 +1987,9 @@
            MOVE 0 TO FoundCourse.
            
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > RegCount
-               IF RegStuNum(J) IS EQUAL StudentNumberChoice    
+               IF RegStuNum(J) IS EQUAL StudentNumberChoice
+               AND (SemesterChoice IS EQUAL "ALL"
+                    OR RegSemesterCode(J) IS EQUAL SemesterChoice)
                    MOVE RegCourNum(J) TO CourseNumberChoice
                    PERFORM VARYING I FROM 1 BY 1 UNTIL I > CourseCount
                        IF CourseNumber(I) IS EQUAL CourseNumberChoice
@@ -1250,10 +1999,10 @@
                    END-PERFORM
                END-IF
            END-PERFORM.
-           
+
            IF FoundCourse < 1
-               DISPLAY "No courses found for student." 
-               WRITE report-record FROM "No courses found for student."     
+               DISPLAY "No courses found for student."
+               WRITE report-record FROM "No courses found for student."
            END-IF.
 
       
@@ -1270,7 +2019,11 @@
 
            DISPLAY "Please enter a course number: " WITH NO ADVANCING.
            ACCEPT CourseNumberChoice.
-           
+
+           DISPLAY "Please enter a semester code (ALL for every term): "
+               WITH NO ADVANCING.
+           ACCEPT SemesterChoice.
+
            MOVE CourseNumberChoice TO ReportSearchTerm.
            WRITE report-record FROM report-searchterms.
            
@@ -1312,7 +2065,9 @@
            MOVE 0 TO FoundStudent.
            
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > RegCount
-               IF RegCourNum(J) IS EQUAL CourseNumberChoice    
+               IF RegCourNum(J) IS EQUAL CourseNumberChoice
+               AND (SemesterChoice IS EQUAL "ALL"
+                    OR RegSemesterCode(J) IS EQUAL SemesterChoice)
                    MOVE RegStuNum(J) TO StudentNumberChoice
                    PERFORM VARYING I FROM 1 BY 1 UNTIL I > StudentCount
                        IF StudentNumber(I) IS EQUAL StudentNumberChoice
@@ -1322,7 +2077,7 @@
                    END-PERFORM
                END-IF
            END-PERFORM.
-           
+
            IF FoundStudent < 1
                DISPLAY "No students found for course." 
                WRITE report-record FROM "No students found for course."     
@@ -1338,7 +2093,14 @@
            MOVE "Full Course Roster" TO ReportSectionTitle.
            DISPLAY report-header.
            WRITE report-record FROM report-header.
-           
+
+           DISPLAY "Please enter a semester code (ALL for every term): "
+               WITH NO ADVANCING.
+           ACCEPT SemesterChoice.
+
+           MOVE SemesterChoice TO ReportSearchTerm.
+           WRITE report-record FROM report-searchterms.
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CourseCount
                DISPLAY " "
                WRITE report-record FROM " "
@@ -1368,9 +2130,11 @@
            MOVE 0 TO FoundStudent.
            
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > RegCount
-               IF RegCourNum(J) IS EQUAL CourseNumberChoice    
+               IF RegCourNum(J) IS EQUAL CourseNumberChoice
+               AND (SemesterChoice IS EQUAL "ALL"
+                    OR RegSemesterCode(J) IS EQUAL SemesterChoice)
                    MOVE RegStuNum(J) TO StudentNumberChoice
-                   
+
                    PERFORM VARYING K FROM 1 BY 1 UNTIL K > StudentCount
                        IF StudentNumber(K) IS EQUAL StudentNumberChoice
                            MOVE 1 TO FoundStudent
@@ -1437,81 +2201,170 @@
                DISPLAY "No GPA data for major."
                WRITE report-record FROM "No GPA data for major."
            END-IF.
-      
-      
+
+
+       Report_tuition.
+
+           MOVE "Tuition Estimate" TO ReportSectionTitle.
+           DISPLAY report-header.
+           WRITE report-record FROM report-header.
+
+           DISPLAY "Please enter a student number: "
+               WITH NO ADVANCING.
+
+           ACCEPT StudentNumberChoice.
+
+           DISPLAY "Please enter a semester code (ALL for every term): "
+               WITH NO ADVANCING.
+
+           ACCEPT SemesterChoice.
+
+           MOVE StudentNumberChoice TO ReportSearchTerm.
+           WRITE report-record FROM report-searchterms.
+
+           MOVE 0 TO TotalCredits.
+           MOVE 0 TO TotalTuition.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > RegCount
+               IF RegStuNum(J) IS EQUAL StudentNumberChoice
+               AND (SemesterChoice IS EQUAL "ALL"
+                    OR RegSemesterCode(J) IS EQUAL SemesterChoice)
+                   MOVE RegCourNum(J) TO CourseNumberChoice
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > CourseCount
+                       IF CourseNumber(I) IS EQUAL CourseNumberChoice
+                           ADD CourseCredits(I) TO TotalCredits
+                               GIVING TotalCredits
+                           COMPUTE TuitionLineAmt =
+                               CourseCredits(I) * CourseRatePerCredit(I)
+                           ADD TuitionLineAmt TO TotalTuition
+                               GIVING TotalTuition
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           MOVE TotalCredits TO TotalCreditsDisp.
+           MOVE TotalTuition TO TotalTuitionDisp.
+           DISPLAY report-tuition-disp.
+           WRITE report-record FROM report-tuition-disp.
+
+
       *****************************************
       * Save data back to student, course and registration files
       * before ending the program
       *
        End_program.
-           
+
            DISPLAY " ".
-       
+
            CLOSE report-file.
+           CLOSE report-file-csv.
            DISPLAY "Report summary saved".
-       
+
+           CLOSE audit-file.
+
            DISPLAY "Saving student data... " WITH NO ADVANCING.
-           OPEN OUTPUT student-file.
+           OPEN OUTPUT student-file-new.
            PERFORM Write_student_out VARYING I FROM 1 BY 1
                UNTIL I > StudentCount.
-           CLOSE student-file.
+           CLOSE student-file-new.
+           MOVE "studentC.txt.new" TO OldFileName.
+           MOVE "studentC.txt"     TO NewFileName.
+           CALL "CBL_RENAME_FILE" USING OldFileName NewFileName
+               RETURNING RenameStatus
+           END-CALL.
+           IF RenameStatus NOT = 0
+               DISPLAY " "
+               DISPLAY "Student data NOT saved - rename failed."
+               STOP RUN
+           END-IF.
            DISPLAY "Done.".
-           
+
            DISPLAY "Saving course data... " WITH NO ADVANCING.
-           OPEN OUTPUT course-file.
+           OPEN OUTPUT course-file-new.
            PERFORM Write_course_out VARYING I FROM 1 BY 1
                UNTIL I > CourseCount.
-           CLOSE course-file.
+           CLOSE course-file-new.
+           MOVE "courseC.txt.new" TO OldFileName.
+           MOVE "courseC.txt"     TO NewFileName.
+           CALL "CBL_RENAME_FILE" USING OldFileName NewFileName
+               RETURNING RenameStatus
+           END-CALL.
+           IF RenameStatus NOT = 0
+               DISPLAY " "
+               DISPLAY "Course data NOT saved - rename failed."
+               STOP RUN
+           END-IF.
            DISPLAY "Done.".
-           
+
            DISPLAY "Saving registration data... " WITH NO ADVANCING.
-           OPEN OUTPUT registration-file.
+           OPEN OUTPUT registration-file-new.
            PERFORM Write_reg_out VARYING I FROM 1 BY 1
                UNTIL I > RegCount.
-           CLOSE registration-file.
+           CLOSE registration-file-new.
+           MOVE "registerC.txt.new" TO OldFileName.
+           MOVE "registerC.txt"     TO NewFileName.
+           CALL "CBL_RENAME_FILE" USING OldFileName NewFileName
+               RETURNING RenameStatus
+           END-CALL.
+           IF RenameStatus NOT = 0
+               DISPLAY " "
+               DISPLAY "Registration data NOT saved - rename failed."
+               STOP RUN
+           END-IF.
            DISPLAY "Done.".
-           
-           
+
+
       *****************************************
       * Save data back to student, course and registration files
-      * before ending the program
-      * 
+      * before ending the program. Writes to the "*.new" shadow file
+      * so a bad write never truncates the real data file; End_program
+      * only replaces the original once this write is complete.
+      *
        Write_student_out.
-           
-           MOVE StudentNumber(I)    TO StudentNumberIn.
-           MOVE StudentLastName(I)  TO StudentLastNameIn.
-           MOVE StudentFirstName(I) TO StudentFirstNameIn.
-           MOVE StudentMajor(I)     TO StudentMajorIn.
-           MOVE StudentGPA(I)       TO StudentGPAIn.
-       
-           WRITE student-record.
-       
+
+           MOVE StudentNumber(I)    TO StudentNumberOut.
+           MOVE StudentLastName(I)  TO StudentLastNameOut.
+           MOVE StudentFirstName(I) TO StudentFirstNameOut.
+           MOVE StudentMajor(I)     TO StudentMajorOut.
+           MOVE StudentGPA(I)       TO StudentGPAOut.
+
+           WRITE student-record-new.
+
       *****************************************
       * Save data back to student, course and registration files
-      * before ending the program
+      * before ending the program. Writes to the "*.new" shadow file
+      * so a bad write never truncates the real data file; End_program
+      * only replaces the original once this write is complete.
       *
        Write_course_out.
-       
-           MOVE CourseNumber(I) TO CourseNumberIn.
-           MOVE CourseName(I)   TO CourseNameIn.
-           MOVE CourseDays(I)   TO CourseDaysIn.
-           MOVE CourseTime(I)   TO CourseTimeIn.
-           MOVE ProfLastName(I) TO ProfLastNameIn.
-           
-           WRITE course-record.
-           
-       
+
+           MOVE CourseNumber(I) TO CourseNumberOut.
+           MOVE CourseName(I)   TO CourseNameOut.
+           MOVE CourseDays(I)   TO CourseDaysOut.
+           MOVE CourseTime(I)   TO CourseTimeOut.
+           MOVE ProfLastName(I) TO ProfLastNameOut.
+           MOVE CourseMaxSeats(I) TO CourseMaxSeatsOut.
+           MOVE CourseCredits(I)  TO CourseCreditsOut.
+           MOVE CourseRatePerCredit(I) TO CourseRatePerCreditOut.
+
+           WRITE course-record-new.
+
+
       ******************************************
       * Save data back
       * to student, course and registration files
-      * before ending the program
+      * before ending the program. Writes to the "*.new" shadow file
+      * so a bad write never truncates the real data file; End_program
+      * only replaces the original once this write is complete.
       *
        Write_reg_out.
-                      
-           MOVE RegStuNum(I)  TO RegStuNumIn.
-           MOVE RegCourNum(I) TO RegCourNumIn.
-           
-           WRITE registration-record.
-       
-       
+
+           MOVE RegStuNum(I)       TO RegStuNumOut.
+           MOVE RegCourNum(I)      TO RegCourNumOut.
+           MOVE RegSemesterCode(I) TO SemesterCodeOut.
+
+           WRITE registration-record-new.
+
+
        END PROGRAM CALURegistration.
\ No newline at end of file
